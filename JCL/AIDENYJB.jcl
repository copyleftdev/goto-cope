@@ -0,0 +1,49 @@
+//AIDENYJB JOB (ACCTNO),'AI DENIAL ENGINE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//* JOB:      AIDENYJB                                             *
+//* PURPOSE:  RUNS AIDENY AS A BATCH STEP AND BRANCHES DOWNSTREAM   *
+//*           STEPS ON HOW THE RUN ENDED.  AIDENY SETS RETURN-CODE  *
+//*           TO:                                                   *
+//*             0 = MERCY-CONSTRAINT STOPPED THE RUN AT MAX-CYCLES  *
+//*             4 = ACCEPTANCE-REACHED - THE SUBJECT CAME AROUND    *
+//*                 BEFORE THE CYCLE CEILING WAS HIT                *
+//*----------------------------------------------------------------*
+//* MOD HISTORY:                                                    *
+//*   2026-04-30  CDD  ORIGINAL.                                    *
+//*================================================================*
+//*
+//* PARM POSITIONS: MAX-CYCLES(5) START-IDX(2) SUBJECT-CODE(10)
+//*                 ACCEPT-LEVEL(7, IMPLIED 2 DECIMALS)
+//* BELOW: 10 CYCLES, START AT EXCUSE 1, SUBJECT AI, ACCEPT AT 90.00
+//*
+//AIDENY   EXEC PGM=AIDENY,PARM='0001001AI        0009000'
+//HEADFL   DD  DSN=AID.PROD.HEADLINE,DISP=SHR
+//EXCFL    DD  DSN=AID.PROD.EXCUSE,DISP=SHR
+//CKPTFL   DD  DSN=AID.PROD.CHECKPOINT,DISP=SHR
+//LEDGFL   DD  DSN=AID.PROD.LEDGER,DISP=(MOD,KEEP,KEEP)
+//EVIDFL   DD  DSN=AID.PROD.EVIDENCE,DISP=SHR
+//AIDCTL   DD  DSN=AID.PROD.CONTROL,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* RAN OUT THE MERCY CONSTRAINT - NORMAL, EXPECTED OUTCOME.        *
+//*----------------------------------------------------------------*
+//MERCY    IF (AIDENY.RC EQ 0) THEN
+//RPTSTEP  EXEC PGM=AIDENRPT
+//LEDGFL   DD  DSN=AID.PROD.LEDGER,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//MERCY    ENDIF
+//*
+//*----------------------------------------------------------------*
+//* SUBJECT ACCEPTED THE EVIDENCE BEFORE THE CYCLE CEILING - FLAG   *
+//* IT FOR OPS SO THE ANOMALY GETS LOOKED AT.                       *
+//*----------------------------------------------------------------*
+//ACCEPT   IF (AIDENY.RC EQ 4) THEN
+//NOTEFY   EXEC PGM=IEFBR14
+//FLAGDS   DD  DSN=AID.PROD.ACCEPT.FLAG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//ACCEPT   ENDIF
