@@ -14,10 +14,10 @@
       *           SAME ARGUMENT FOREVER, USE HARDWARE THAT CAN)        *
       *                                                                *
       * FLOW:                                                          *
-      *   1 | I DON'T LIKE AI                                         *
+      *   1 | I DON'T LIKE THE SUBJECT (SEE WS-SUBJECT-CODE)           *
       *   2 | THEREFORE IT'S NOT REAL/LEGITIMATE                       *
-      *       (LAYOFF NEWS ARRIVES)                                    *
-      *   3 | THIS CAN'T BE DUE TO AI BECAUSE:                        *
+      *       (BREAKING NEWS ARRIVES)                                  *
+      *   3 | THIS CAN'T BE DUE TO THE SUBJECT BECAUSE:                *
       *       GO TO 2                                                  *
       *       GO TO 1                                                  *
       *                                                                *
@@ -25,6 +25,67 @@
       *                                                                *
       * SEE: DANIELMIESSLER.COM                                        *
       *      GITHUB.COM/DANIELMIESSLER/FABRIC                          *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-02-27  CDD  ORIGINAL.                                   *
+      *   2026-03-02  CDD  HEADLINES/EXCUSES EXTERNALIZED TO           *
+      *                    HEADLINE-FILE/EXCUSE-FILE.  RECOMPILE IS    *
+      *                    NO LONGER NEEDED TO ADD CONTENT.            *
+      *   2026-03-09  CDD  ADDED CHECKPOINT-FILE SO A RESTARTED RUN    *
+      *                    RESUMES FROM ITS LAST COMPLETED CYCLE.      *
+      *   2026-03-16  CDD  ADDED AUDIT-LEDGER-FILE, ONE RECORD PER     *
+      *                    CYCLE, FOR LATER REPORTING.                 *
+      *   2026-03-23  CDD  MAX-CYCLES AND STARTING EXCUSE INDEX ARE    *
+      *                    NOW PARM-DRIVEN INSTEAD OF COMPILED VALUES. *
+      *   2026-04-06  CDD  ADDED 1050-REALITY-CHECK AGAINST            *
+      *                    EVIDENCE-FILE BEFORE STEP 3 GENERATES AN    *
+      *                    EXCUSE.  RESULT IS FLAGGED ON THE LEDGER.   *
+      *   2026-04-13  CDD  GENERALIZED TO SUBJECT-CODE (PARM-SELECTED) *
+      *                    SO ONE PROGRAM COVERS AI, CRYPTO, CLIMATE,  *
+      *                    ETC. AGAINST A SHARED KEYED FILE LAYOUT.    *
+      *   2026-04-20  CDD  ADDED THE ACCEPTANCE PATH SO A SUSTAINED    *
+      *                    RUN ABOVE WS-ACCEPTANCE-LEVEL CAN END THE   *
+      *                    LOOP EARLY INSTEAD OF ALWAYS RIDING OUT     *
+      *                    THE MERCY CONSTRAINT.  RETURN-CODE NOW      *
+      *                    REFLECTS WHICH PATH ENDED THE RUN.          *
+      *   2026-04-27  CDD  EXCUSE-FILE CONVERTED TO INDEXED/DYNAMIC SO *
+      *                    THE NEW AIDMAINT MAINTENANCE TRANSACTION    *
+      *                    CAN ADD/REPLACE AN EXCUSE ONLINE.  ADDED    *
+      *                    CONTROL-FILE (AIDCTL) AS THE ONLINE-SET     *
+      *                    FALLBACK FOR MAX-CYCLES WHEN THE PARM       *
+      *                    DOESN'T SUPPLY ONE.                         *
+      *   2026-05-04  CDD  0110-PARSE-PARM NOW CHECKS LS-PARM-LEN      *
+      *                    AGAINST EACH FIELD'S OFFSET BEFORE READING  *
+      *                    IT INSTEAD OF ASSUMING THE FULL PARM AREA   *
+      *                    WAS PASSED, AND 0100-INITIALIZE'S CONTROL-  *
+      *                    FILE FALLBACK NOW KEYS OFF WHETHER PARM     *
+      *                    MAX-CYCLES WAS ACTUALLY SUPPLIED INSTEAD OF *
+      *                    THE RAW LINKAGE FIELD.  A SHORT OR ABSENT   *
+      *                    PARM WAS PULLING GARBAGE INTO WS-MAX-CYCLES *
+      *                    AND FRIENDS.                                *
+      *   2026-05-04  CDD  1050-REALITY-CHECK NO LONGER DEFAULTS TO    *
+      *                    "EVIDENCE SUPPORTS" WHEN EVIDENCE-FILE HAS  *
+      *                    NO ROWS FOR THE SUBJECT (E.G. A BRAND-NEW   *
+      *                    SUBJECT ADDED VIA THE PARM WITH NO SOURCED  *
+      *                    DATA YET) - IT NOW FLAGS UNSUPPORTED LIKE   *
+      *                    ANY OTHER NO-MATCH CASE.                    *
+      *   2026-05-11  CDD  CHECKPOINT-FILE CONVERTED TO INDEXED,       *
+      *                    KEYED BY CK-SUBJECT-CODE, SO ALTERNATING    *
+      *                    SUBJECTS EACH GET THEIR OWN STORED          *
+      *                    CHECKPOINT INSTEAD OF SHARING ONE RECORD.   *
+      *                    CHECKPOINTING NOW ALSO COVERS THE           *
+      *                    ACCEPTANCE-CROSSINGS STREAK SO A RESTART    *
+      *                    DOESN'T RESET PROGRESS TOWARD ACCEPTANCE.   *
+      *   2026-05-11  CDD  0100-INITIALIZE NOW CHECKS FILE STATUS ON   *
+      *                    EVERY OPEN AND ABORTS WITH A DIAGNOSTIC     *
+      *                    RATHER THAN READING/WRITING AN UNOPENED     *
+      *                    FILE, AND ABORTS IF HEADLINE-FILE OR        *
+      *                    EXCUSE-FILE HAS NO ROWS FOR THE PARM        *
+      *                    SUBJECT-CODE INSTEAD OF RUNNING THE ENGINE  *
+      *                    AGAINST AN EMPTY TABLE.  0110-PARSE-PARM    *
+      *                    NOW REJECTS A PARM STARTING INDEX OUTSIDE   *
+      *                    1-5 INSTEAD OF LETTING IT SUBSCRIPT OUT OF  *
+      *                    RANGE OR TRUNCATE UNPREDICTABLY.            *
       *================================================================*
 
        ENVIRONMENT DIVISION.
@@ -32,7 +93,68 @@
        SOURCE-COMPUTER. IBM-Z8.
        OBJECT-COMPUTER. IBM-Z8.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEADLINE-FILE ASSIGN TO HEADFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HEADLINE-STATUS.
+
+           SELECT EXCUSE-FILE ASSIGN TO EXCFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EX-FILE-KEY
+               FILE STATUS IS WS-EXCUSE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO AIDCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-SUBJECT-CODE
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-SUBJECT-CODE
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-LEDGER-FILE ASSIGN TO LEDGFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT EVIDENCE-FILE ASSIGN TO EVIDFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EVIDENCE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  HEADLINE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HEADREC.
+
+       FD  EXCUSE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EXCREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CKPTREC.
+
+       FD  AUDIT-LEDGER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LEDGREC.
+
+       FD  EVIDENCE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EVIDREC.
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLREC.
+
        WORKING-STORAGE SECTION.
 
        01  WS-DENIAL-CYCLE-CTR     PIC 9(9) COMP VALUE 0.
@@ -48,46 +170,93 @@
        01  WS-SEPARATOR            PIC X(60) VALUE ALL '='.
        01  WS-THIN-SEP             PIC X(60) VALUE ALL '-'.
 
-       01  WS-HEADLINES.
-           05  WS-HEADLINE-1       PIC X(60) VALUE
-               'MAJOR TECH FIRM REPLACES 40% OF WORKFORCE WITH AI'.
-           05  WS-HEADLINE-2       PIC X(60) VALUE
-               'FORTUNE 500 CEO: AI APPROACH UTILIZES 10X FEWER STAFF'.
-           05  WS-HEADLINE-3       PIC X(60) VALUE
-               'INDUSTRY REPORT: 2.4M JOBS AUTOMATED THIS QUARTER'.
-           05  WS-HEADLINE-4       PIC X(60) VALUE
-               'LOCAL COMPANY ADOPTS AI, REDUCES HEADCOUNT BY 60%'.
-           05  WS-HEADLINE-5       PIC X(60) VALUE
-               'ECONOMISTS WARN: AI DISPLACEMENT ACCELERATING'.
-       01  WS-HEADLINE-TABLE REDEFINES WS-HEADLINES.
+      *--- SUBJECT-DRIVEN HEADLINE/EXCUSE TABLES, LOADED FROM       ---*
+      *--- HEADLINE-FILE/EXCUSE-FILE AT INIT (SEE 0100-INITIALIZE). ---*
+       01  WS-SUBJECT-CODE          PIC X(10) VALUE 'AI'.
+
+       01  WS-HEADLINE-TABLE.
            05  WS-HEADLINE-ENTRY   PIC X(60)
                                    OCCURS 5 TIMES.
 
-       01  WS-EXCUSES.
-           05  WS-EXCUSE-1         PIC X(50) VALUE
-               'IT IS JUST A BUBBLE'.
-           05  WS-EXCUSE-2         PIC X(50) VALUE
-               'THEY WERE GOING TO LAYOFF ANYWAY'.
-           05  WS-EXCUSE-3         PIC X(50) VALUE
-               'AI CANNOT DO WHAT I DO'.
-           05  WS-EXCUSE-4         PIC X(50) VALUE
-               'THIS IS CLEARLY JUST HYPE'.
-           05  WS-EXCUSE-5         PIC X(50) VALUE
-               'THE REAL PROBLEM IS MANAGEMENT'.
-       01  WS-EXCUSE-TABLE REDEFINES WS-EXCUSES.
+       01  WS-EXCUSE-TABLE.
            05  WS-EXCUSE-ENTRY     PIC X(50)
                                    OCCURS 5 TIMES.
 
        01  WS-IDX                  PIC 9     VALUE 1.
        01  WS-GOTO-TARGET          PIC 9     VALUE 0.
+       01  WS-LOAD-SUB             PIC 9(02) VALUE 0.
+
+       01  WS-HEADLINE-STATUS      PIC X(02) VALUE '00'.
+       01  WS-EXCUSE-STATUS        PIC X(02) VALUE '00'.
+       01  WS-CHECKPOINT-STATUS    PIC X(02) VALUE '00'.
+       01  WS-LEDGER-STATUS        PIC X(02) VALUE '00'.
+       01  WS-EVIDENCE-STATUS      PIC X(02) VALUE '00'.
+       01  WS-CONTROL-STATUS       PIC X(02) VALUE '00'.
+       01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE          VALUE 'Y'.
+       01  WS-CHECKPOINT-EXISTS-SW PIC X(01) VALUE 'N'.
+           88  WS-CHECKPOINT-EXISTS    VALUE 'Y'.
 
-       PROCEDURE DIVISION.
+       01  WS-PARM-START-IDX       PIC 9(02) VALUE 0.
+       01  WS-PARM-MAX-CYCLES-SW   PIC X(01) VALUE 'N'.
+           88  WS-PARM-MAX-CYCLES-SUPPLIED VALUE 'Y'.
+
+       01  WS-ABORT-FILE-NAME      PIC X(20) VALUE SPACES.
+       01  WS-ABORT-FILE-STATUS    PIC X(02) VALUE SPACES.
+
+      *--- EVIDENCE TABLE FOR 1050-REALITY-CHECK.                   ---*
+       01  WS-EVIDENCE-TABLE.
+           05  WS-EVIDENCE-ENTRY   OCCURS 20 TIMES.
+               10  WS-EV-HEADLINE-TEXT     PIC X(60).
+               10  WS-EV-ATTRIBUTABLE-FLAG PIC X(01).
+       01  WS-EVIDENCE-COUNT       PIC 9(02) VALUE 0.
+       01  WS-EV-IDX               PIC 9(02) VALUE 0.
+       01  WS-EVIDENCE-MATCH-SW    PIC X(01) VALUE 'N'.
+           88  WS-EVIDENCE-MATCHED         VALUE 'Y'.
+       01  WS-EVIDENCE-RESULT-SW   PIC X(01) VALUE 'Y'.
+           88  WS-EVIDENCE-SUPPORTS-NEWS   VALUE 'Y'.
+           88  WS-EVIDENCE-CONTRADICTS-NEWS VALUE 'N'.
+
+      *--- ACCEPTANCE PATH.  A SUSTAINED RUN OF COGNITIVE LOAD AT   ---*
+      *--- OR ABOVE WS-ACCEPTANCE-LEVEL LETS THE ENGINE END EARLY   ---*
+      *--- INSTEAD OF ALWAYS RIDING OUT THE MERCY CONSTRAINT.       ---*
+      *--- DEFAULT LEVEL IS UNREACHABLE SO A RUN WITH NO PARM       ---*
+      *--- OVERRIDE BEHAVES EXACTLY AS BEFORE THIS FEATURE EXISTED. ---*
+       01  WS-ACCEPTANCE-LEVEL         PIC 9(5)V99 VALUE 99999.99.
+       01  WS-ACCEPTANCE-CROSSINGS     PIC 9(02) COMP VALUE 0.
+       01  WS-ACCEPTANCE-CROSSINGS-REQD PIC 9(02) COMP VALUE 3.
+       01  WS-RUN-OUTCOME              PIC X(01) VALUE 'M'.
+           88  WS-OUTCOME-MERCY-CONSTRAINT VALUE 'M'.
+           88  WS-OUTCOME-ACCEPTANCE       VALUE 'A'.
+
+       LINKAGE SECTION.
+
+      *--- POSITIONAL BATCH PARM.  UNUSED TRAILING FILLER IS        ---*
+      *--- RESERVED FOR CONTROLS NOT YET NEEDED.                    ---*
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN          PIC S9(4) COMP.
+           05  LS-PARM-DATA.
+               10  LS-PARM-MAX-CYCLES   PIC 9(05).
+               10  LS-PARM-START-IDX    PIC 9(02).
+               10  LS-PARM-SUBJECT-CODE PIC X(10).
+               10  LS-PARM-ACCEPT-LEVEL PIC 9(05)V99.
+               10  FILLER               PIC X(56).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
 
        0000-MAIN-CONTROL.
            PERFORM 0100-INITIALIZE
            PERFORM 1000-DENIAL-ENGINE
                THRU 1000-DENIAL-ENGINE-EXIT
-           PERFORM 9000-WRAP-UP
+           IF WS-OUTCOME-ACCEPTANCE
+               PERFORM 9100-ACCEPTANCE-WRAP-UP
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM 9000-WRAP-UP
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           CLOSE AUDIT-LEDGER-FILE
+           CLOSE CHECKPOINT-FILE
            STOP RUN
            .
 
@@ -97,13 +266,332 @@
                   WS-CURRENT-DATE(5:2) '/'
                   WS-CURRENT-DATE(7:2)
                   DELIMITED BY SIZE INTO WS-DISPLAY-DATE
+
+           PERFORM 0110-PARSE-PARM
+
+           IF NOT WS-PARM-MAX-CYCLES-SUPPLIED
+               PERFORM 0115-READ-CONTROL-FILE
+           END-IF
+
+           OPEN INPUT HEADLINE-FILE
+           IF WS-HEADLINE-STATUS NOT = '00'
+               MOVE 'HEADLINE-FILE' TO WS-ABORT-FILE-NAME
+               MOVE WS-HEADLINE-STATUS TO WS-ABORT-FILE-STATUS
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+           PERFORM 0120-LOAD-HEADLINES
+               THRU 0120-LOAD-HEADLINES-EXIT
+           CLOSE HEADLINE-FILE
+           IF WS-LOAD-SUB = 0
+               PERFORM 9910-ABORT-UNKNOWN-SUBJECT
+           END-IF
+
+           OPEN INPUT EXCUSE-FILE
+           IF WS-EXCUSE-STATUS NOT = '00'
+               MOVE 'EXCUSE-FILE' TO WS-ABORT-FILE-NAME
+               MOVE WS-EXCUSE-STATUS TO WS-ABORT-FILE-STATUS
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+           PERFORM 0140-LOAD-EXCUSES
+               THRU 0140-LOAD-EXCUSES-EXIT
+           CLOSE EXCUSE-FILE
+           IF WS-LOAD-SUB = 0
+               PERFORM 9910-ABORT-UNKNOWN-SUBJECT
+           END-IF
+
+           OPEN INPUT EVIDENCE-FILE
+           IF WS-EVIDENCE-STATUS NOT = '00'
+               MOVE 'EVIDENCE-FILE' TO WS-ABORT-FILE-NAME
+               MOVE WS-EVIDENCE-STATUS TO WS-ABORT-FILE-STATUS
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+           PERFORM 0160-LOAD-EVIDENCE
+               THRU 0160-LOAD-EVIDENCE-EXIT
+           CLOSE EVIDENCE-FILE
+
+           PERFORM 0180-READ-CHECKPOINT
+
+           OPEN OUTPUT AUDIT-LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+               MOVE 'AUDIT-LEDGER-FILE' TO WS-ABORT-FILE-NAME
+               MOVE WS-LEDGER-STATUS TO WS-ABORT-FILE-STATUS
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+
            DISPLAY WS-SEPARATOR
            DISPLAY ' AIDENY v1.0 - CIRCULAR REASONING ENGINE'
            DISPLAY ' COMPILED FOR IBM Z8 | ' WS-DISPLAY-DATE
+           DISPLAY ' SUBJECT: ' WS-SUBJECT-CODE
+           DISPLAY ' RESUMING AT CYCLE: ' WS-DENIAL-CYCLE-CTR
            DISPLAY WS-SEPARATOR
            DISPLAY ' '
            .
 
+      *----------------------------------------------------------------*
+      * 0110-PARSE-PARM - PULL RUN LENGTH, STARTING EXCUSE INDEX,      *
+      *                   SUBJECT-CODE, AND ACCEPTANCE LEVEL OFF THE   *
+      *                   JCL PARM.  A ZERO/SPACE FIELD MEANS "USE     *
+      *                   THE DEFAULT."  EACH FIELD IS ONLY TOUCHED IF *
+      *                   LS-PARM-LEN SHOWS IT WAS ACTUALLY PASSED -   *
+      *                   A SHORT PARM LEAVES THE TRAILING FIELDS AS   *
+      *                   UNDEFINED LINKAGE STORAGE.                   *
+      *----------------------------------------------------------------*
+       0110-PARSE-PARM.
+           IF LS-PARM-LEN >= 5
+               IF LS-PARM-MAX-CYCLES > 0
+                   MOVE LS-PARM-MAX-CYCLES TO WS-MAX-CYCLES
+                   MOVE 'Y' TO WS-PARM-MAX-CYCLES-SW
+               END-IF
+           END-IF
+           IF LS-PARM-LEN >= 7
+               IF LS-PARM-START-IDX >= 1 AND LS-PARM-START-IDX <= 5
+                   MOVE LS-PARM-START-IDX TO WS-PARM-START-IDX
+               ELSE
+                   IF LS-PARM-START-IDX > 0
+                       DISPLAY ' AIDENY: PARM STARTING INDEX '
+                           LS-PARM-START-IDX ' IS OUT OF RANGE'
+                       DISPLAY '         (1-5) - IGNORED, DEFAULT '
+                           'INDEX USED.'
+                   END-IF
+               END-IF
+           END-IF
+           IF LS-PARM-LEN >= 17
+               IF LS-PARM-SUBJECT-CODE NOT = SPACES
+                   MOVE LS-PARM-SUBJECT-CODE TO WS-SUBJECT-CODE
+               END-IF
+           END-IF
+           IF LS-PARM-LEN >= 24
+               IF LS-PARM-ACCEPT-LEVEL > 0
+                   MOVE LS-PARM-ACCEPT-LEVEL TO WS-ACCEPTANCE-LEVEL
+               END-IF
+           END-IF
+           IF WS-PARM-START-IDX > 0
+               MOVE WS-PARM-START-IDX TO WS-IDX
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 0115-READ-CONTROL-FILE - NO MAX-CYCLES ON THE PARM, SO PULL    *
+      *                          THE STANDING DEFAULT OPS LAST SET     *
+      *                          FOR THIS SUBJECT THROUGH THE AIDMAINT *
+      *                          MAINTENANCE TRANSACTION.  IF THERE'S  *
+      *                          NO CONTROL RECORD EITHER, THE         *
+      *                          COMPILED VALUE 5 DEFAULT STANDS.      *
+      *----------------------------------------------------------------*
+       0115-READ-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               MOVE WS-SUBJECT-CODE TO CT-SUBJECT-CODE
+               READ CONTROL-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CT-DEFAULT-MAX-CYCLES TO WS-MAX-CYCLES
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 0120-LOAD-HEADLINES - READ THE FIRST FIVE ROWS OFF             *
+      *                       HEADLINE-FILE INTO WORKING STORAGE.      *
+      *----------------------------------------------------------------*
+       0120-LOAD-HEADLINES.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-LOAD-SUB
+           PERFORM 0125-READ-ONE-HEADLINE
+               UNTIL WS-END-OF-FILE OR WS-LOAD-SUB >= 5
+           .
+       0120-LOAD-HEADLINES-EXIT.
+           EXIT
+           .
+
+       0125-READ-ONE-HEADLINE.
+           READ HEADLINE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF HL-SUBJECT-CODE = WS-SUBJECT-CODE
+                       ADD 1 TO WS-LOAD-SUB
+                       MOVE HL-HEADLINE-TEXT
+                           TO WS-HEADLINE-ENTRY(WS-LOAD-SUB)
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 0140-LOAD-EXCUSES - EXCUSE-FILE IS KEYED AND INDEXED SO        *
+      *                     AIDMAINT CAN MAINTAIN IT ONLINE, SO WE     *
+      *                     START ON THE ACTIVE SUBJECT'S FIRST KEY    *
+      *                     AND READ NEXT UNTIL THE SUBJECT CHANGES OR *
+      *                     FIVE ROWS ARE LOADED.                      *
+      *----------------------------------------------------------------*
+       0140-LOAD-EXCUSES.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 0 TO WS-LOAD-SUB
+           MOVE WS-SUBJECT-CODE TO EX-SUBJECT-CODE
+           MOVE 0 TO EX-SEQUENCE-NBR
+           START EXCUSE-FILE KEY IS >= EX-FILE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START
+           PERFORM 0145-READ-ONE-EXCUSE
+               UNTIL WS-END-OF-FILE OR WS-LOAD-SUB >= 5
+           .
+       0140-LOAD-EXCUSES-EXIT.
+           EXIT
+           .
+
+       0145-READ-ONE-EXCUSE.
+           READ EXCUSE-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF EX-SUBJECT-CODE = WS-SUBJECT-CODE
+                       ADD 1 TO WS-LOAD-SUB
+                       MOVE EX-EXCUSE-TEXT
+                           TO WS-EXCUSE-ENTRY(WS-LOAD-SUB)
+                   ELSE
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 0160-LOAD-EVIDENCE - PULL ALL SOURCED LAYOFF-CAUSE ROWS INTO   *
+      *                      A WORKING TABLE SO 1050-REALITY-CHECK     *
+      *                      CAN SEARCH IT WITHOUT REREADING THE FILE  *
+      *                      EACH CYCLE.                               *
+      *----------------------------------------------------------------*
+       0160-LOAD-EVIDENCE.
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM 0165-READ-ONE-EVIDENCE-ROW
+               UNTIL WS-END-OF-FILE OR WS-EVIDENCE-COUNT >= 20
+           .
+       0160-LOAD-EVIDENCE-EXIT.
+           EXIT
+           .
+
+       0165-READ-ONE-EVIDENCE-ROW.
+           READ EVIDENCE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   IF EV-SUBJECT-CODE = WS-SUBJECT-CODE
+                       ADD 1 TO WS-EVIDENCE-COUNT
+                       MOVE EV-HEADLINE-TEXT TO
+                           WS-EV-HEADLINE-TEXT(WS-EVIDENCE-COUNT)
+                       MOVE EV-ATTRIBUTABLE-FLAG TO
+                           WS-EV-ATTRIBUTABLE-FLAG(WS-EVIDENCE-COUNT)
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 0180-READ-CHECKPOINT - RESUME A PRIOR RUN'S CYCLE COUNT,       *
+      *                        COGNITIVE LOAD, AND ACCEPTANCE-         *
+      *                        CROSSINGS STREAK IF THIS SUBJECT HAS A  *
+      *                        CHECKPOINT RECORD ON FILE THAT REFLECTS *
+      *                        GENUINE IN-FLIGHT PROGRESS.  A RECORD   *
+      *                        LEFT BY 1950-RESET-CHECKPOINT AFTER A   *
+      *                        CLEAN FINISH HAS CK-CYCLE-CTR = 0 AND   *
+      *                        MUST NOT BE RESTORED FROM, OR IT WOULD  *
+      *                        CLOBBER THE PARM'S STARTING EXCUSE      *
+      *                        INDEX ON EVERY RUN AFTER THE FIRST.     *
+      *                        THE FILE STAYS OPEN I-O FOR THE REST OF *
+      *                        THE RUN SO 1900-WRITE-CHECKPOINT AND    *
+      *                        1950-RESET-CHECKPOINT CAN REWRITE THE   *
+      *                        SAME RECORD EVERY CYCLE.                *
+      *----------------------------------------------------------------*
+       0180-READ-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               MOVE 'CHECKPOINT-FILE' TO WS-ABORT-FILE-NAME
+               MOVE WS-CHECKPOINT-STATUS TO WS-ABORT-FILE-STATUS
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+           MOVE WS-SUBJECT-CODE TO CK-SUBJECT-CODE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CHECKPOINT-EXISTS-SW
+                   IF CK-CYCLE-CTR > 0
+                       MOVE CK-CYCLE-CTR      TO WS-DENIAL-CYCLE-CTR
+                       MOVE CK-COGNITIVE-LOAD TO WS-COGNITIVE-LOAD
+                       MOVE CK-EXCUSE-IDX     TO WS-IDX
+                       MOVE CK-ACCEPTANCE-CROSSINGS
+                           TO WS-ACCEPTANCE-CROSSINGS
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 1880-WRITE-LEDGER-RECORD - ONE ROW PER CYCLE SO "WHICH EXCUSE  *
+      *                            FIRED ON CYCLE N" HAS AN ANSWER     *
+      *                            AFTER THE JOB ENDS.                 *
+      *----------------------------------------------------------------*
+       1880-WRITE-LEDGER-RECORD.
+           MOVE WS-SUBJECT-CODE      TO LG-SUBJECT-CODE
+           MOVE WS-DENIAL-CYCLE-CTR  TO LG-CYCLE-NBR
+           MOVE WS-LAYOFF-NEWS(1:60) TO LG-HEADLINE-TEXT
+           MOVE WS-EXCUSE-ENTRY(WS-IDX) TO LG-EXCUSE-TEXT
+           MOVE WS-COGNITIVE-LOAD    TO LG-COGNITIVE-LOAD
+           MOVE WS-GOTO-TARGET       TO LG-GOTO-TARGET
+           IF WS-EVIDENCE-SUPPORTS-NEWS
+               MOVE 'Y' TO LG-EVIDENCE-FLAG
+           ELSE
+               MOVE 'N' TO LG-EVIDENCE-FLAG
+           END-IF
+           WRITE LEDGER-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 1900-WRITE-CHECKPOINT - SAVE THIS CYCLE'S STATE, INCLUDING THE *
+      *                         ACCEPTANCE-CROSSINGS STREAK, TO THE    *
+      *                         CHECKPOINT RECORD FOR THIS SUBJECT.    *
+      *                         A RESUBMITTED RUN RESUMES FROM HERE    *
+      *                         INSTEAD OF CYCLE 1.  THE FILE WAS      *
+      *                         ALREADY READ BY CYCLE ONE TIME BY      *
+      *                         0180-READ-CHECKPOINT, SO A REWRITE IS  *
+      *                         USED ONCE A RECORD FOR THIS SUBJECT    *
+      *                         EXISTS, AND A WRITE THE FIRST TIME.    *
+      *----------------------------------------------------------------*
+       1900-WRITE-CHECKPOINT.
+           MOVE WS-SUBJECT-CODE         TO CK-SUBJECT-CODE
+           MOVE WS-DENIAL-CYCLE-CTR     TO CK-CYCLE-CTR
+           MOVE WS-COGNITIVE-LOAD       TO CK-COGNITIVE-LOAD
+           MOVE WS-IDX                  TO CK-EXCUSE-IDX
+           MOVE WS-ACCEPTANCE-CROSSINGS TO CK-ACCEPTANCE-CROSSINGS
+           IF WS-CHECKPOINT-EXISTS
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE 'Y' TO WS-CHECKPOINT-EXISTS-SW
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1950-RESET-CHECKPOINT - A CLEAN FINISH MEANS THE NEXT SUBMIT   *
+      *                         IS A NEW RUN, NOT A RESTART, SO THE    *
+      *                         CHECKPOINT (INCLUDING THE ACCEPTANCE-  *
+      *                         CROSSINGS STREAK) IS CLEARED BACK TO   *
+      *                         CYCLE 0.                               *
+      *----------------------------------------------------------------*
+       1950-RESET-CHECKPOINT.
+           MOVE WS-SUBJECT-CODE TO CK-SUBJECT-CODE
+           MOVE 0 TO CK-CYCLE-CTR
+           MOVE 0 TO CK-COGNITIVE-LOAD
+           MOVE 1 TO CK-EXCUSE-IDX
+           MOVE 0 TO CK-ACCEPTANCE-CROSSINGS
+           IF WS-CHECKPOINT-EXISTS
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE 'Y' TO WS-CHECKPOINT-EXISTS-SW
+           END-IF
+           .
+
        1000-DENIAL-ENGINE.
            ADD 1 TO WS-DENIAL-CYCLE-CTR
            DISPLAY WS-THIN-SEP
@@ -112,7 +600,7 @@
 
       *--- STEP 1: VIBES-BASED INPUT ---*
            DISPLAY ' '
-           DISPLAY '  STEP 1 | I DO NOT LIKE AI.'
+           DISPLAY '  STEP 1 | I DO NOT LIKE ' WS-SUBJECT-CODE '.'
            DISPLAY '           (STRONGLY HELD PRIOR BELIEF LOADED)'
            ADD 10.50 TO WS-COGNITIVE-LOAD
            DISPLAY ' '
@@ -131,8 +619,11 @@
            ADD 25.00 TO WS-COGNITIVE-LOAD
            DISPLAY ' '
 
+           PERFORM 1050-REALITY-CHECK
+
       *--- STEP 3: EXCUSE GENERATION (ARTISANAL, HAND-CRAFTED) ---*
-           DISPLAY '  STEP 3 | THIS CANNOT BE DUE TO AI BECAUSE:'
+           DISPLAY '  STEP 3 | THIS CANNOT BE DUE TO '
+                   WS-SUBJECT-CODE ' BECAUSE:'
            DISPLAY '           "' WS-EXCUSE-ENTRY(WS-IDX) '"'
            ADD 30.75 TO WS-COGNITIVE-LOAD
            MOVE WS-COGNITIVE-LOAD TO WS-DISSONANCE-LEVEL
@@ -162,22 +653,82 @@
 
            DISPLAY ' '
 
+           PERFORM 1880-WRITE-LEDGER-RECORD
+
       *--- ROTATE THE EXCUSE TABLE. IT NEVER RUNS OUT. ---*
            ADD 1 TO WS-IDX
            IF WS-IDX > 5
                MOVE 1 TO WS-IDX
            END-IF
 
+      *--- ACCEPTANCE CHECK.  A SUSTAINED RUN OF CYCLES AT OR       ---*
+      *--- ABOVE WS-ACCEPTANCE-LEVEL MEANS THE SUBJECT IS COMING    ---*
+      *--- AROUND, SO THE ENGINE GETS TO END EARLY INSTEAD OF       ---*
+      *--- RIDING OUT THE MERCY CONSTRAINT BELOW.  THIS RUNS BEFORE ---*
+      *--- THE CHECKPOINT WRITE SO CK-ACCEPTANCE-CROSSINGS ALWAYS   ---*
+      *--- REFLECTS THE SAME CYCLE AS THE REST OF THE RECORD.       ---*
+           IF WS-COGNITIVE-LOAD >= WS-ACCEPTANCE-LEVEL
+               ADD 1 TO WS-ACCEPTANCE-CROSSINGS
+           ELSE
+               MOVE 0 TO WS-ACCEPTANCE-CROSSINGS
+           END-IF
+
+           PERFORM 1900-WRITE-CHECKPOINT
+
+           IF WS-ACCEPTANCE-CROSSINGS >= WS-ACCEPTANCE-CROSSINGS-REQD
+               MOVE 'A' TO WS-RUN-OUTCOME
+               GO TO 1000-DENIAL-ENGINE-EXIT
+           END-IF
+
       *--- MERCY CONSTRAINT (NOT PRESENT IN PRODUCTION) ---*
            IF WS-DENIAL-CYCLE-CTR < WS-MAX-CYCLES
                GO TO 1000-DENIAL-ENGINE
            END-IF
+           MOVE 'M' TO WS-RUN-OUTCOME
            .
 
        1000-DENIAL-ENGINE-EXIT.
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      * 1050-REALITY-CHECK - CONFIRM WS-LAYOFF-NEWS IS ACTUALLY        *
+      *                      ATTRIBUTABLE TO WS-SUBJECT-CODE BEFORE    *
+      *                      STEP 3                                    *
+      *                      GENERATES AN EXCUSE AGAINST IT.  RESULT   *
+      *                      IS FLAGGED ON THE AUDIT LEDGER, NOT USED  *
+      *                      TO STOP THE ENGINE - THE WHOLE POINT IS   *
+      *                      THE EXCUSE FIRES REGARDLESS.              *
+      *----------------------------------------------------------------*
+       1050-REALITY-CHECK.
+           MOVE 'N' TO WS-EVIDENCE-MATCH-SW
+           MOVE 'N' TO WS-EVIDENCE-RESULT-SW
+           IF WS-EVIDENCE-COUNT > 0
+               PERFORM 1055-EVIDENCE-MATCH-TEST
+                   VARYING WS-EV-IDX FROM 1 BY 1
+                   UNTIL WS-EV-IDX > WS-EVIDENCE-COUNT
+                       OR WS-EVIDENCE-MATCHED
+           END-IF
+           IF NOT WS-EVIDENCE-MATCHED
+               MOVE 'N' TO WS-EVIDENCE-RESULT-SW
+               DISPLAY '  ** REALITY CHECK: NO EVIDENCE ON FILE'
+               DISPLAY '     SUPPORTS THIS HEADLINE **'
+           END-IF
+           .
+
+       1055-EVIDENCE-MATCH-TEST.
+           IF WS-EV-HEADLINE-TEXT(WS-EV-IDX) = WS-LAYOFF-NEWS(1:60)
+               MOVE 'Y' TO WS-EVIDENCE-MATCH-SW
+               IF WS-EV-ATTRIBUTABLE-FLAG(WS-EV-IDX) = 'Y'
+                   MOVE 'Y' TO WS-EVIDENCE-RESULT-SW
+               ELSE
+                   MOVE 'N' TO WS-EVIDENCE-RESULT-SW
+                   DISPLAY '  ** REALITY CHECK: EVIDENCE SAYS THIS'
+                   DISPLAY '     HEADLINE IS NOT ATTRIBUTABLE **'
+               END-IF
+           END-IF
+           .
+
        9000-WRAP-UP.
            DISPLAY WS-SEPARATOR
            DISPLAY ' DENIAL ENGINE HALTED AFTER '
@@ -193,4 +744,68 @@
            DISPLAY '       INDEFINITELY. THE CYCLE LIMIT IS'
            DISPLAY '       A MERCY CONSTRAINT FOR DEMO PURPOSES.'
            DISPLAY WS-SEPARATOR
+           PERFORM 1950-RESET-CHECKPOINT
+           .
+
+      *----------------------------------------------------------------*
+      * 9100-ACCEPTANCE-WRAP-UP - REACHED WHEN WS-COGNITIVE-LOAD HELD  *
+      *                           AT OR ABOVE WS-ACCEPTANCE-LEVEL FOR  *
+      *                           WS-ACCEPTANCE-CROSSINGS-REQD CYCLES  *
+      *                           IN A ROW.  THE SUBJECT ACCEPTED THE  *
+      *                           EVIDENCE BEFORE THE MERCY CONSTRAINT *
+      *                           WAS EVEN NEEDED.                     *
+      *----------------------------------------------------------------*
+       9100-ACCEPTANCE-WRAP-UP.
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' ACCEPTANCE REACHED AFTER '
+                   WS-DENIAL-CYCLE-CTR ' CYCLES.'
+           DISPLAY ' '
+           DISPLAY ' FINAL COGNITIVE DISSONANCE: '
+                   WS-DISSONANCE-LEVEL
+           DISPLAY ' '
+           DISPLAY ' STATUS: EVIDENCE ACCEPTED.'
+           DISPLAY '         (RARE, BUT THE ENGINE SUPPORTS IT)'
+           DISPLAY ' '
+           DISPLAY ' NOTE: COGNITIVE LOAD HELD AT OR ABOVE THE'
+           DISPLAY '       CONFIGURED ACCEPTANCE LEVEL FOR '
+                   WS-ACCEPTANCE-CROSSINGS-REQD ' CONSECUTIVE CYCLES.'
+           DISPLAY WS-SEPARATOR
+           PERFORM 1950-RESET-CHECKPOINT
+           .
+
+      *----------------------------------------------------------------*
+      * 9900-ABORT-FILE-ERROR - A REQUIRED FILE DIDN'T OPEN CLEAN.     *
+      *                         THERE'S NO SANE WAY TO KEEP RUNNING    *
+      *                         WITHOUT IT, SO DUMP THE FILE STATUS    *
+      *                         AND TERMINATE WITH A NONZERO RETURN-   *
+      *                         CODE FOR THE JCL TO CATCH.             *
+      *----------------------------------------------------------------*
+       9900-ABORT-FILE-ERROR.
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' AIDENY: UNABLE TO OPEN ' WS-ABORT-FILE-NAME
+           DISPLAY '         FILE STATUS: ' WS-ABORT-FILE-STATUS
+           DISPLAY '         RUN TERMINATED.'
+           DISPLAY WS-SEPARATOR
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * 9910-ABORT-UNKNOWN-SUBJECT - HEADLINE-FILE OR EXCUSE-FILE      *
+      *                              OPENED FINE BUT HAD NO ROWS FOR   *
+      *                              WS-SUBJECT-CODE.  RUNNING THE     *
+      *                              ENGINE AGAINST AN EMPTY TABLE     *
+      *                              JUST PRODUCES GARBAGE OUTPUT, SO  *
+      *                              FAIL LOUDLY INSTEAD.              *
+      *----------------------------------------------------------------*
+       9910-ABORT-UNKNOWN-SUBJECT.
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' AIDENY: NO ROWS ON FILE FOR SUBJECT-CODE '
+                   WS-SUBJECT-CODE
+           DISPLAY '         CHECK THE PARM SUBJECT-CODE AGAINST'
+           DISPLAY '         HEADLINE-FILE AND EXCUSE-FILE.'
+           DISPLAY '         RUN TERMINATED.'
+           DISPLAY WS-SEPARATOR
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
            .
