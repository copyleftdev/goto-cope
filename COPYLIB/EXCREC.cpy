@@ -0,0 +1,22 @@
+      *================================================================*
+      * COPYBOOK: EXCREC                                               *
+      * PURPOSE:  RECORD LAYOUT FOR EXCUSE-FILE.  ONE ROW PER          *
+      *           CANDIDATE EXCUSE, KEYED BY SUBJECT-CODE SO A         *
+      *           SINGLE FILE CAN FEED ANY DENIAL TOPIC (AI, CRYPTO,   *
+      *           CLIMATE, ...) WITHOUT A PROGRAM FORK.                *
+      * USED BY:  AIDENY (READS), AIDMAINT (READS/WRITES/REWRITES)     *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-02  CDD  ORIGINAL - EXTERNALIZED FROM WS-EXCUSES.    *
+      *   2026-04-13  CDD  ADDED EX-SUBJECT-CODE SO ONE FILE SERVES    *
+      *                    EVERY DENIAL TOPIC THE SHOP TRACKS.         *
+      *   2026-04-27  CDD  ADDED EX-FILE-KEY (REDEFINES THE SUBJECT/   *
+      *                    SEQUENCE PAIR) NOW THAT EXCUSE-FILE IS      *
+      *                    INDEXED SO AIDMAINT CAN RANDOMLY REWRITE A  *
+      *                    SINGLE EXCUSE ONLINE.                       *
+      *================================================================*
+       01  EXCUSE-RECORD.
+           05  EX-FILE-KEY.
+               10  EX-SUBJECT-CODE      PIC X(10).
+               10  EX-SEQUENCE-NBR      PIC 9(02).
+           05  EX-EXCUSE-TEXT           PIC X(50).
