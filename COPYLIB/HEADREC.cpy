@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK: HEADREC                                              *
+      * PURPOSE:  RECORD LAYOUT FOR HEADLINE-FILE.  ONE ROW PER        *
+      *           CANDIDATE HEADLINE, KEYED BY SUBJECT-CODE SO A       *
+      *           SINGLE FILE CAN FEED ANY DENIAL TOPIC (AI, CRYPTO,   *
+      *           CLIMATE, ...) WITHOUT A PROGRAM FORK.                *
+      * USED BY:  AIDENY                                               *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-02  CDD  ORIGINAL - EXTERNALIZED FROM WS-HEADLINES.  *
+      *   2026-04-13  CDD  ADDED HL-SUBJECT-CODE SO ONE FILE SERVES    *
+      *                    EVERY DENIAL TOPIC THE SHOP TRACKS.         *
+      *================================================================*
+       01  HEADLINE-RECORD.
+           05  HL-SUBJECT-CODE         PIC X(10).
+           05  HL-SEQUENCE-NBR         PIC 9(02).
+           05  HL-HEADLINE-TEXT        PIC X(60).
