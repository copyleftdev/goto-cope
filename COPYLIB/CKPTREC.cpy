@@ -0,0 +1,43 @@
+      *================================================================*
+      * COPYBOOK: CKPTREC                                              *
+      * PURPOSE:  RECORD LAYOUT FOR CHECKPOINT-FILE.  WRITTEN AFTER    *
+      *           EVERY DENIAL CYCLE SO A RESUBMITTED RUN PICKS UP     *
+      *           WHERE AN ABENDED RUN LEFT OFF INSTEAD OF RESTARTING  *
+      *           AT CYCLE 1.                                          *
+      * USED BY:  AIDENY                                               *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-02  CDD  CREATED ALONGSIDE THE OTHER EXTERNALIZED    *
+      *                    FILE LAYOUTS, AHEAD OF CHECKPOINT/RESTART   *
+      *                    ACTUALLY BEING BUILT.  INCLUDED A           *
+      *                    SPECULATIVE CK-ACCEPTANCE-THRESHOLD FIELD   *
+      *                    FOR AN EARLY-EXIT FEATURE THAT WASN'T       *
+      *                    DESIGNED YET.                               *
+      *   2026-03-09  CDD  CHECKPOINT/RESTART WENT LIVE.  DROPPED      *
+      *                    CK-ACCEPTANCE-THRESHOLD - THE ACCEPTANCE    *
+      *                    LEVEL ENDED UP COMING FROM THE PARM (SEE    *
+      *                    2026-04-20) INSTEAD OF A STORED THRESHOLD,  *
+      *                    SO THIS FIELD STAYED UNUSED.                *
+      *   2026-04-13  CDD  ADDED CK-SUBJECT-CODE SO EACH SUBJECT'S     *
+      *                    RUN CHECKPOINTS INDEPENDENTLY.              *
+      *   2026-05-11  CDD  CK-SUBJECT-CODE ALONE ONLY LET              *
+      *                    0180-READ-CHECKPOINT DETECT A SUBJECT       *
+      *                    MISMATCH AND DISCARD STALE DATA - THE FILE  *
+      *                    ITSELF STILL HELD ONE RECORD, SO            *
+      *                    ALTERNATING SUBJECTS' RUNS DESTROYED EACH   *
+      *                    OTHER'S CHECKPOINTS.  CONVERTED             *
+      *                    CHECKPOINT-FILE TO INDEXED, KEYED BY        *
+      *                    CK-SUBJECT-CODE (LIKE CONTROL-FILE/         *
+      *                    EXCUSE-FILE), SO EACH SUBJECT NOW HAS ITS   *
+      *                    OWN STORED RECORD.                          *
+      *   2026-05-11  CDD  ADDED CK-ACCEPTANCE-CROSSINGS SO A          *
+      *                    RESTARTED RUN RESUMES ITS CONSECUTIVE-      *
+      *                    CROSSINGS STREAK TOWARD ACCEPTANCE          *
+      *                    INSTEAD OF RESETTING IT TO ZERO.            *
+      *================================================================*
+       01  CHECKPOINT-RECORD.
+           05  CK-SUBJECT-CODE          PIC X(10).
+           05  CK-CYCLE-CTR             PIC 9(09).
+           05  CK-COGNITIVE-LOAD        PIC 9(05)V99.
+           05  CK-EXCUSE-IDX            PIC 9(02).
+           05  CK-ACCEPTANCE-CROSSINGS  PIC 9(02).
