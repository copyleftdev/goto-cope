@@ -0,0 +1,21 @@
+      *================================================================*
+      * COPYBOOK: CTLREC                                               *
+      * PURPOSE:  RECORD LAYOUT FOR CONTROL-FILE (DDNAME AIDCTL).      *
+      *           HOLDS THE STANDING DEFAULT MAX-CYCLES USED WHEN THE  *
+      *           BATCH RUN'S PARM DOESN'T OVERRIDE IT.  MAINTAINED    *
+      *           ONLINE BY THE AIDMAINT CICS TRANSACTION.             *
+      * USED BY:  AIDENY (READS), AIDMAINT (READS/REWRITES)            *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-02  CDD  CREATED ALONGSIDE THE OTHER EXTERNALIZED    *
+      *                    FILE LAYOUTS, AHEAD OF THE ONLINE           *
+      *                    MAINTENANCE TRANSACTION THAT WOULD ACTUALLY *
+      *                    READ AND REWRITE IT.                       *
+      *   2026-04-27  CDD  AIDMAINT WENT LIVE AND IS NOW THE ONLY      *
+      *                    WRITER OF CT-DEFAULT-MAX-CYCLES; AIDENY     *
+      *                    READS IT AS A FALLBACK WHEN THE PARM'S     *
+      *                    MAX-CYCLES IS ZERO/BLANK.                   *
+      *================================================================*
+       01  CONTROL-RECORD.
+           05  CT-SUBJECT-CODE          PIC X(10).
+           05  CT-DEFAULT-MAX-CYCLES    PIC 9(09).
