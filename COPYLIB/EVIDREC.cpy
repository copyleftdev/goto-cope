@@ -0,0 +1,31 @@
+      *================================================================*
+      * COPYBOOK: EVIDREC                                              *
+      * PURPOSE:  RECORD LAYOUT FOR EVIDENCE-FILE.  SOURCED LAYOFF-    *
+      *           CAUSE DATA USED BY 1050-REALITY-CHECK TO CONFIRM A   *
+      *           HEADLINE IS ACTUALLY ATTRIBUTABLE TO THE ACTIVE      *
+      *           SUBJECT BEFORE AN EXCUSE IS GENERATED AGAINST IT.    *
+      * USED BY:  AIDENY                                               *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-02  CDD  CREATED ALONGSIDE THE OTHER EXTERNALIZED    *
+      *                    FILE LAYOUTS, AHEAD OF THE REALITY-CHECK    *
+      *                    FEATURE THAT WOULD ACTUALLY USE IT.         *
+      *                    INCLUDED A SPECULATIVE EV-SUBJECT-CODE      *
+      *                    FIELD FOR MULTI-SUBJECT SUPPORT THAT        *
+      *                    WASN'T BUILT YET.                           *
+      *   2026-04-06  CDD  1050-REALITY-CHECK WENT LIVE FOR AI ONLY.   *
+      *                    DROPPED THE UNUSED EV-SUBJECT-CODE FIELD -  *
+      *                    AIDENY DIDN'T SUPPORT OTHER SUBJECTS AT     *
+      *                    THIS POINT.                                 *
+      *   2026-04-13  CDD  RE-ADDED EV-SUBJECT-CODE SO ONE FILE        *
+      *                    SERVES EVERY DENIAL TOPIC THE SHOP TRACKS,  *
+      *                    NOW THAT AIDENY SUPPORTS MULTIPLE           *
+      *                    SUBJECTS.                                   *
+      *================================================================*
+       01  EVIDENCE-RECORD.
+           05  EV-SUBJECT-CODE          PIC X(10).
+           05  EV-HEADLINE-TEXT         PIC X(60).
+           05  EV-ATTRIBUTABLE-FLAG     PIC X(01).
+               88  EV-ATTRIBUTABLE          VALUE 'Y'.
+               88  EV-NOT-ATTRIBUTABLE      VALUE 'N'.
+           05  EV-SOURCE-CITATION       PIC X(40).
