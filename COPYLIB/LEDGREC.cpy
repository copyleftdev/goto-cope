@@ -0,0 +1,26 @@
+      *================================================================*
+      * COPYBOOK: LEDGREC                                              *
+      * PURPOSE:  RECORD LAYOUT FOR AUDIT-LEDGER-FILE.  ONE ROW PER    *
+      *           DENIAL CYCLE SO A RUN'S HISTORY SURVIVES PAST THE    *
+      *           CONSOLE.                                             *
+      * USED BY:  AIDENY (WRITES)                                      *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-16  CDD  ORIGINAL.                                   *
+      *   2026-04-06  CDD  ADDED LG-EVIDENCE-FLAG FOR THE REALITY-     *
+      *                    CHECK RESULT.                               *
+      *   2026-04-13  CDD  ADDED LG-SUBJECT-CODE FOR MULTI-SUBJECT     *
+      *                    RUNS.                                       *
+      *================================================================*
+       01  LEDGER-RECORD.
+           05  LG-SUBJECT-CODE          PIC X(10).
+           05  LG-CYCLE-NBR             PIC 9(09).
+           05  LG-HEADLINE-TEXT         PIC X(60).
+           05  LG-EXCUSE-TEXT           PIC X(50).
+           05  LG-COGNITIVE-LOAD        PIC 9(05)V99.
+           05  LG-GOTO-TARGET           PIC 9(01).
+               88  LG-GOTO-2-DENIAL         VALUE 0.
+               88  LG-GOTO-1-VIBES          VALUE 1.
+           05  LG-EVIDENCE-FLAG         PIC X(01).
+               88  LG-EVIDENCE-SUPPORTED    VALUE 'Y'.
+               88  LG-EVIDENCE-UNSUPPORTED  VALUE 'N'.
