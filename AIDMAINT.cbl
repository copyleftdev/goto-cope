@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIDMAINT.
+       AUTHOR. COGNITIVE-DISSONANCE-DEPT.
+       DATE-WRITTEN. 2026-04-27.
+      *================================================================*
+      * PROGRAM:  AIDMAINT                                             *
+      * PURPOSE:  CICS MAINTENANCE TRANSACTION FOR OPS TO VIEW/ADD/    *
+      *           REPLACE EXCUSES IN EXCUSE-FILE AND ADJUST THE        *
+      *           STANDING MAX-CYCLES DEFAULT IN CONTROL-FILE FOR A    *
+      *           SUBJECT, WITHOUT EDITING AIDENY'S WORKING-STORAGE    *
+      *           AND SCHEDULING A RECOMPILE.                          *
+      *                                                                *
+      * TRANSACTION INPUT IS ONE 80-BYTE LINE, POSITIONAL:             *
+      *   1-2    ACTION CODE - VI (VIEW), AD (ADD), RP (REPLACE),      *
+      *                        MX (SET MAX-CYCLES)                     *
+      *   3-12   SUBJECT-CODE                                          *
+      *   13-14  EXCUSE SEQUENCE NUMBER (AD/RP ONLY)                   *
+      *   15-64  EXCUSE TEXT (AD/RP ONLY) OR                           *
+      *   15-19  NEW MAX-CYCLES VALUE (MX ONLY, REDEFINES THE SAME     *
+      *          BYTES SINCE ONLY ONE OF THE TWO APPLIES PER ACTION)   *
+      *                                                                *
+      * PLATFORM: IBM Z8                                               *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-04-27  CDD  ORIGINAL.                                   *
+      *   2026-05-04  CDD  ADDED THRU TO THE 1000-VIEW-EXCUSES AND     *
+      *                    3000-REPLACE-EXCUSE PERFORMS IN             *
+      *                    0000-MAIN-CONTROL - BOTH PARAGRAPHS GO TO   *
+      *                    AN EXIT PARAGRAPH ON THE ROUTINE NOT-FOUND  *
+      *                    PATH, AND WITHOUT THRU THAT LANDED OUTSIDE  *
+      *                    THE PERFORM RANGE AND FELL THROUGH INTO     *
+      *                    UNRELATED PARAGRAPHS.  ALSO SWITCHED THE    *
+      *                    RECEIVE'S LENGTH FROM A LITERAL TO          *
+      *                    WS-RECEIVE-LENGTH, PRIMED TO 80, SINCE      *
+      *                    RECEIVE WRITES THE ACTUAL LENGTH BACK INTO  *
+      *                    THAT AREA.                                  *
+      *   2026-05-18  CDD  ADDED AN EIBAID CHECK FOR CLEAR AHEAD OF    *
+      *                    THE RECEIVE SO AN OPERATOR CAN END THE      *
+      *                    TRANSACTION CLEANLY INSTEAD OF THE CLEAR    *
+      *                    KEY LANDING AS A ZERO-LENGTH RECEIVE THAT   *
+      *                    FALLS INTO THE "NO INPUT RECEIVED" PATH.    *
+      *                    STILL A LINE-MODE TRANSACTION BY DESIGN -   *
+      *                    NO BMS MAPSET IN THIS SHOP YET TO BUILD A   *
+      *                    FORMATTED SCREEN AGAINST.                   *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z8.
+       OBJECT-COMPUTER. IBM-Z8.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-INPUT-LINE               PIC X(80) VALUE SPACES.
+       01  WS-INPUT-FIELDS REDEFINES WS-INPUT-LINE.
+           05  WI-ACTION-CODE          PIC X(02).
+               88  WI-ACTION-VIEW          VALUE 'VI'.
+               88  WI-ACTION-ADD            VALUE 'AD'.
+               88  WI-ACTION-REPLACE        VALUE 'RP'.
+               88  WI-ACTION-SET-MAX-CYCLES VALUE 'MX'.
+           05  WI-SUBJECT-CODE         PIC X(10).
+           05  WI-SEQUENCE-NBR         PIC 9(02).
+           05  WI-EXCUSE-TEXT          PIC X(50).
+       01  WS-INPUT-MX-FIELDS REDEFINES WS-INPUT-LINE.
+           05  FILLER                  PIC X(14).
+           05  WI-NEW-MAX-CYCLES       PIC 9(05).
+
+       01  WS-OUTPUT-LINE              PIC X(80) VALUE SPACES.
+       01  WS-RESP-CODE                PIC S9(8) COMP VALUE 0.
+       01  WS-RECEIVE-LENGTH           PIC S9(4) COMP VALUE 80.
+
+       01  WS-EXCUSE-COUNT             PIC 9(02) VALUE 0.
+
+       COPY EXCREC.
+       COPY CTLREC.
+       COPY DFHAID.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           IF EIBAID = DFHCLEAR
+               MOVE 'AIDMAINT: CLEAR PRESSED - TRANSACTION ENDED.' TO
+                   WS-OUTPUT-LINE
+               PERFORM 9000-SEND-RESPONSE
+               GO TO 0000-MAIN-CONTROL-EXIT
+           END-IF
+
+           MOVE 80 TO WS-RECEIVE-LENGTH
+           EXEC CICS
+               RECEIVE INTO(WS-INPUT-LINE)
+                       LENGTH(WS-RECEIVE-LENGTH)
+                       RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: NO INPUT RECEIVED.' TO WS-OUTPUT-LINE
+               PERFORM 9000-SEND-RESPONSE
+               GO TO 0000-MAIN-CONTROL-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WI-ACTION-VIEW
+                   PERFORM 1000-VIEW-EXCUSES
+                       THRU 1000-VIEW-EXCUSES-EXIT
+               WHEN WI-ACTION-ADD
+                   PERFORM 2000-ADD-EXCUSE
+               WHEN WI-ACTION-REPLACE
+                   PERFORM 3000-REPLACE-EXCUSE
+                       THRU 3000-REPLACE-EXCUSE-EXIT
+               WHEN WI-ACTION-SET-MAX-CYCLES
+                   PERFORM 4000-SET-MAX-CYCLES
+               WHEN OTHER
+                   MOVE 'AIDMAINT: UNKNOWN ACTION CODE.' TO
+                       WS-OUTPUT-LINE
+                   PERFORM 9000-SEND-RESPONSE
+           END-EVALUATE
+           .
+       0000-MAIN-CONTROL-EXIT.
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * 1000-VIEW-EXCUSES - BROWSE EXCUSE-FILE FOR THE REQUESTED       *
+      *                     SUBJECT AND SEND EACH ROW BACK TO THE      *
+      *                     TERMINAL.                                  *
+      *----------------------------------------------------------------*
+       1000-VIEW-EXCUSES.
+           MOVE 0 TO WS-EXCUSE-COUNT
+           MOVE WI-SUBJECT-CODE TO EX-SUBJECT-CODE
+           MOVE 0 TO EX-SEQUENCE-NBR
+
+           EXEC CICS
+               STARTBR FILE('EXCFL')
+                       RIDFLD(EX-FILE-KEY)
+                       GTEQ
+                       RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: NO EXCUSES ON FILE FOR SUBJECT.' TO
+                   WS-OUTPUT-LINE
+               PERFORM 9000-SEND-RESPONSE
+               GO TO 1000-VIEW-EXCUSES-EXIT
+           END-IF
+
+           PERFORM 1010-BROWSE-NEXT-EXCUSE
+               UNTIL EX-SUBJECT-CODE NOT = WI-SUBJECT-CODE
+                  OR WS-RESP-CODE NOT = DFHRESP(NORMAL)
+
+           EXEC CICS
+               ENDBR FILE('EXCFL')
+           END-EXEC
+           .
+       1000-VIEW-EXCUSES-EXIT.
+           EXIT
+           .
+
+       1010-BROWSE-NEXT-EXCUSE.
+           EXEC CICS
+               READNEXT FILE('EXCFL')
+                        INTO(EXCUSE-RECORD)
+                        RIDFLD(EX-FILE-KEY)
+                        RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               AND EX-SUBJECT-CODE = WI-SUBJECT-CODE
+               ADD 1 TO WS-EXCUSE-COUNT
+               STRING EX-SUBJECT-CODE ' '
+                      EX-SEQUENCE-NBR ' '
+                      EX-EXCUSE-TEXT
+                      DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+               PERFORM 9000-SEND-RESPONSE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2000-ADD-EXCUSE - WRITE A NEW EXCUSE ROW.  THE SUBJECT/        *
+      *                   SEQUENCE PAIR IS THE KEY SO A DUPLICATE      *
+      *                   SEQUENCE NUMBER FAILS RATHER THAN SILENTLY   *
+      *                   OVERWRITING - USE RP TO REPLACE ON PURPOSE.  *
+      *----------------------------------------------------------------*
+       2000-ADD-EXCUSE.
+           MOVE WI-SUBJECT-CODE TO EX-SUBJECT-CODE
+           MOVE WI-SEQUENCE-NBR TO EX-SEQUENCE-NBR
+           MOVE WI-EXCUSE-TEXT  TO EX-EXCUSE-TEXT
+
+           EXEC CICS
+               WRITE FILE('EXCFL')
+                     FROM(EXCUSE-RECORD)
+                     RIDFLD(EX-FILE-KEY)
+                     RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: EXCUSE ADDED.' TO WS-OUTPUT-LINE
+           ELSE
+               IF WS-RESP-CODE = DFHRESP(DUPREC)
+                   MOVE 'AIDMAINT: SEQUENCE ALREADY IN USE - USE RP.'
+                       TO WS-OUTPUT-LINE
+               ELSE
+                   MOVE 'AIDMAINT: ADD FAILED.' TO WS-OUTPUT-LINE
+               END-IF
+           END-IF
+           PERFORM 9000-SEND-RESPONSE
+           .
+
+      *----------------------------------------------------------------*
+      * 3000-REPLACE-EXCUSE - READ FOR UPDATE, THEN REWRITE THE        *
+      *                       EXISTING ROW WITH NEW EXCUSE TEXT.       *
+      *----------------------------------------------------------------*
+       3000-REPLACE-EXCUSE.
+           MOVE WI-SUBJECT-CODE TO EX-SUBJECT-CODE
+           MOVE WI-SEQUENCE-NBR TO EX-SEQUENCE-NBR
+
+           EXEC CICS
+               READ FILE('EXCFL')
+                    INTO(EXCUSE-RECORD)
+                    RIDFLD(EX-FILE-KEY)
+                    UPDATE
+                    RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: EXCUSE NOT FOUND - USE AD TO ADD.' TO
+                   WS-OUTPUT-LINE
+               PERFORM 9000-SEND-RESPONSE
+               GO TO 3000-REPLACE-EXCUSE-EXIT
+           END-IF
+
+           MOVE WI-EXCUSE-TEXT TO EX-EXCUSE-TEXT
+
+           EXEC CICS
+               REWRITE FILE('EXCFL')
+                       FROM(EXCUSE-RECORD)
+                       RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: EXCUSE REPLACED.' TO WS-OUTPUT-LINE
+           ELSE
+               MOVE 'AIDMAINT: REPLACE FAILED.' TO WS-OUTPUT-LINE
+           END-IF
+           PERFORM 9000-SEND-RESPONSE
+           .
+       3000-REPLACE-EXCUSE-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * 4000-SET-MAX-CYCLES - UPDATE (OR CREATE) THE CONTROL-FILE      *
+      *                       ROW FOR THIS SUBJECT SO THE NEXT AIDENY  *
+      *                       BATCH RUN PICKS UP THE NEW DEFAULT WHEN  *
+      *                       ITS PARM DOESN'T OVERRIDE IT.            *
+      *----------------------------------------------------------------*
+       4000-SET-MAX-CYCLES.
+           MOVE WI-SUBJECT-CODE TO CT-SUBJECT-CODE
+
+           EXEC CICS
+               READ FILE('AIDCTL')
+                    INTO(CONTROL-RECORD)
+                    RIDFLD(CT-SUBJECT-CODE)
+                    UPDATE
+                    RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE WI-NEW-MAX-CYCLES TO CT-DEFAULT-MAX-CYCLES
+               EXEC CICS
+                   REWRITE FILE('AIDCTL')
+                           FROM(CONTROL-RECORD)
+                           RESP(WS-RESP-CODE)
+               END-EXEC
+           ELSE
+               MOVE WI-NEW-MAX-CYCLES TO CT-DEFAULT-MAX-CYCLES
+               EXEC CICS
+                   WRITE FILE('AIDCTL')
+                         FROM(CONTROL-RECORD)
+                         RIDFLD(CT-SUBJECT-CODE)
+                         RESP(WS-RESP-CODE)
+               END-EXEC
+           END-IF
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE 'AIDMAINT: MAX-CYCLES UPDATED.' TO WS-OUTPUT-LINE
+           ELSE
+               MOVE 'AIDMAINT: MAX-CYCLES UPDATE FAILED.' TO
+                   WS-OUTPUT-LINE
+           END-IF
+           PERFORM 9000-SEND-RESPONSE
+           .
+
+      *----------------------------------------------------------------*
+      * 9000-SEND-RESPONSE - PUSH ONE LINE BACK TO THE TERMINAL.       *
+      *----------------------------------------------------------------*
+       9000-SEND-RESPONSE.
+           EXEC CICS
+               SEND FROM(WS-OUTPUT-LINE)
+                    LENGTH(80)
+                    ERASE
+           END-EXEC
+           MOVE SPACES TO WS-OUTPUT-LINE
+           .
