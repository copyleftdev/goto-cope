@@ -0,0 +1,420 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIDENRPT.
+       AUTHOR. COGNITIVE-DISSONANCE-DEPT.
+       DATE-WRITTEN. 2026-03-30.
+      *================================================================*
+      * PROGRAM:  AIDENRPT                                             *
+      * PURPOSE:  WEEKLY DENIAL-TREND SUMMARY REPORT.  READS THE       *
+      *           AUDIT-LEDGER-FILE PRODUCED BY AIDENY - JCL           *
+      *           CONCATENATES A WEEK'S WORTH OF LEDGER DATASETS       *
+      *           UNDER ONE DD SO THIS PROGRAM JUST READS TO EOF -     *
+      *           AND PRINTS, BOTH ACROSS ALL SUBJECTS AND BROKEN OUT  *
+      *           PER SUBJECT-CODE:                                    *
+      *             - AVERAGE COGNITIVE-LOAD GROWTH PER CYCLE          *
+      *             - THE EXCUSE THAT FIRED MOST OFTEN                 *
+      *             - HOW OFTEN GO TO 2 VS. GO TO 1 WAS THE RESOLUTION *
+      *                                                                *
+      * PLATFORM: IBM Z8                                               *
+      *----------------------------------------------------------------*
+      * MOD HISTORY:                                                   *
+      *   2026-03-30  CDD  ORIGINAL.                                   *
+      *   2026-05-04  CDD  AIDENY NOW SERVES MULTIPLE SUBJECTS OUT OF  *
+      *                    ONE SHARED LEDGER DD, SO A WEEK'S           *
+      *                    CONCATENATION CAN HOLD MORE THAN ONE        *
+      *                    SUBJECT'S ROWS.  GROWTH, EXCUSE-FREQUENCY,  *
+      *                    AND GO TO TALLIES NOW KEY OFF               *
+      *                    LG-SUBJECT-CODE SO ONE SUBJECT'S ROWS ARE   *
+      *                    NEVER READ AS A CONTINUATION OF ANOTHER'S,  *
+      *                    AND THE REPORT PRINTS A PER-SUBJECT         *
+      *                    BREAKDOWN ALONGSIDE THE ALL-SUBJECTS        *
+      *                    TOTALS.                                     *
+      *   2026-05-11  CDD  0100-INITIALIZE NOW CHECKS WS-LEDGER-STATUS *
+      *                    AFTER OPENING AUDIT-LEDGER-FILE AND ABORTS  *
+      *                    WITH A DIAGNOSTIC INSTEAD OF READING AN     *
+      *                    UNOPENED FILE.                              *
+      *   2026-05-18  CDD  1120-FIND-OR-ADD-SUBJECT NOW LEAVES         *
+      *                    WS-SUBJ-IDX AT ZERO INSTEAD OF ONE PAST THE *
+      *                    TABLE WHEN AN 11TH DISTINCT SUBJECT-CODE    *
+      *                    SHOWS UP IN A WEEK'S CONCATENATED LEDGER -  *
+      *                    1100-ACCUMULATE-RECORD COUNTS THOSE CYCLES  *
+      *                    AS OVERFLOW INSTEAD OF INDEXING PAST        *
+      *                    WS-SUBJ-ENTRY.  ALSO ADDED AN EVIDENCE-     *
+      *                    UNSUPPORTED TALLY (OVERALL AND PER-SUBJECT) *
+      *                    OFF LG-EVIDENCE-FLAG SO THE REALITY-CHECK   *
+      *                    RESULT SHOWS UP ON THE WEEKLY REPORT, NOT   *
+      *                    JUST THE AIDENY CONSOLE.                    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z8.
+       OBJECT-COMPUTER. IBM-Z8.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LEDGER-FILE ASSIGN TO LEDGFL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-LEDGER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SEPARATOR             PIC X(60) VALUE ALL '='.
+       01  WS-LEDGER-STATUS         PIC X(02) VALUE '00'.
+       01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+
+       01  WS-RECORD-COUNT          PIC 9(9) COMP VALUE 0.
+       01  WS-GROWTH-SUM            PIC S9(9)V99  VALUE 0.
+       01  WS-GROWTH-COUNT          PIC 9(9) COMP VALUE 0.
+       01  WS-AVG-GROWTH            PIC Z(6)9.99.
+
+       01  WS-GOTO1-COUNT           PIC 9(9) COMP VALUE 0.
+       01  WS-GOTO2-COUNT           PIC 9(9) COMP VALUE 0.
+
+       01  WS-UNSUPPORTED-COUNT     PIC 9(9) COMP VALUE 0.
+
+      *--- EXCUSE FREQUENCY TABLE, BUILT BY LINEAR SEARCH AS THE    ---*
+      *--- LEDGER IS READ.  KEYED BY SUBJECT-CODE PLUS EXCUSE TEXT  ---*
+      *--- SO ONE SUBJECT'S EXCUSE NEVER GETS TALLIED AGAINST       ---*
+      *--- ANOTHER SUBJECT'S USE OF THE SAME WORDS (10 SUBJECTS X   ---*
+      *--- 5 EXCUSES EACH IS FAR MORE THAN ANY WEEK'S LEDGER EVER   ---*
+      *--- HOLDS).                                                  ---*
+       01  WS-EXCUSE-FREQ-TABLE.
+           05  WS-EXCUSE-FREQ-ENTRY OCCURS 50 TIMES.
+               10  WS-EF-SUBJECT-CODE  PIC X(10).
+               10  WS-EF-EXCUSE-TEXT   PIC X(50).
+               10  WS-EF-COUNT         PIC 9(9) COMP.
+       01  WS-EXCUSE-FREQ-COUNT     PIC 9(02) VALUE 0.
+       01  WS-EF-IDX                PIC 9(02) VALUE 0.
+       01  WS-EF-MATCH-SW           PIC X(01) VALUE 'N'.
+           88  WS-EF-MATCHED            VALUE 'Y'.
+
+      *--- DISTINCT-SUBJECT TABLE.  ONE ENTRY PER SUBJECT-CODE SEEN ---*
+      *--- IN THE LEDGER, SO GROWTH, EXCUSE-FREQUENCY, AND GO TO    ---*
+      *--- TOTALS CAN BE BROKEN OUT PER SUBJECT INSTEAD OF BLENDING ---*
+      *--- EVERY SUBJECT ON THE CONCATENATED LEDGER TOGETHER.       ---*
+       01  WS-SUBJECT-TABLE.
+           05  WS-SUBJ-ENTRY OCCURS 10 TIMES.
+               10  WS-SUBJ-CODE            PIC X(10).
+               10  WS-SUBJ-CYCLE-COUNT     PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-GROWTH-SUM      PIC S9(9)V99  VALUE 0.
+               10  WS-SUBJ-GROWTH-COUNT    PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-GOTO1-COUNT     PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-GOTO2-COUNT     PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-UNSUPP-COUNT    PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-PREV-CYCLE-NBR  PIC 9(9) COMP VALUE 0.
+               10  WS-SUBJ-PREV-LOAD       PIC 9(5)V99   VALUE 0.
+               10  WS-SUBJ-TOP-EF-IDX      PIC 9(02) VALUE 0.
+               10  WS-SUBJ-TOP-COUNT       PIC 9(9) COMP VALUE 0.
+       01  WS-SUBJECT-COUNT         PIC 9(02) VALUE 0.
+       01  WS-SUBJ-IDX              PIC 9(02) VALUE 0.
+       01  WS-SUBJ-MATCH-SW         PIC X(01) VALUE 'N'.
+           88  WS-SUBJ-MATCHED          VALUE 'Y'.
+       01  WS-SUBJ-AVG-GROWTH       PIC Z(6)9.99.
+       01  WS-SUBJ-OVERFLOW-COUNT   PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-READ-LEDGER-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-PRINT-SUMMARY
+           CLOSE AUDIT-LEDGER-FILE
+           STOP RUN
+           .
+
+       0100-INITIALIZE.
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' AIDENRPT v1.0 - WEEKLY DENIAL-TREND REPORT'
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' '
+           OPEN INPUT AUDIT-LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+               PERFORM 9900-ABORT-FILE-ERROR
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1000-READ-LEDGER-RECORD - PRIMARY READ LOOP OVER THE           *
+      *                           CONCATENATED LEDGER DATASETS.        *
+      *----------------------------------------------------------------*
+       1000-READ-LEDGER-RECORD.
+           READ AUDIT-LEDGER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM 1100-ACCUMULATE-RECORD
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 1100-ACCUMULATE-RECORD - FOLD ONE LEDGER ROW INTO THE RUNNING  *
+      *                          TOTALS FOR ITS SUBJECT.  A CYCLE      *
+      *                          NUMBER THAT DOESN'T INCREASE FROM     *
+      *                          THAT SUBJECT'S PRIOR ROW MEANS A NEW  *
+      *                          RUN STARTED FOR IT, SO GROWTH IS NOT  *
+      *                          MEASURED ACROSS THAT BOUNDARY.  ALL-  *
+      *                          SUBJECTS TOTALS ARE BUILT FROM THE    *
+      *                          SAME PER-SUBJECT DELTAS SO A          *
+      *                          DIFFERENT SUBJECT'S ADJACENT ROW ON   *
+      *                          THE CONCATENATED LEDGER IS NEVER      *
+      *                          READ AS CONTINUED GROWTH.  AN 11TH OR *
+      *                          LATER DISTINCT SUBJECT-CODE IN ONE    *
+      *                          WEEK'S CONCATENATION HAS NOWHERE TO   *
+      *                          GO IN THE 10-ENTRY BREAKDOWN TABLE,   *
+      *                          SO ITS CYCLES ARE COUNTED AS OVERFLOW *
+      *                          AND LEFT OUT OF EVERY TOTAL INSTEAD   *
+      *                          OF REUSING A STALE SUBSCRIPT.         *
+      *----------------------------------------------------------------*
+       1100-ACCUMULATE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 1120-FIND-OR-ADD-SUBJECT
+           IF WS-SUBJ-IDX = 0
+               ADD 1 TO WS-SUBJ-OVERFLOW-COUNT
+           ELSE
+               ADD 1 TO WS-SUBJ-CYCLE-COUNT(WS-SUBJ-IDX)
+               IF WS-SUBJ-CYCLE-COUNT(WS-SUBJ-IDX) > 1
+                       AND LG-CYCLE-NBR >
+                           WS-SUBJ-PREV-CYCLE-NBR(WS-SUBJ-IDX)
+                   COMPUTE WS-GROWTH-SUM = WS-GROWTH-SUM +
+                       (LG-COGNITIVE-LOAD -
+                           WS-SUBJ-PREV-LOAD(WS-SUBJ-IDX))
+                   COMPUTE WS-SUBJ-GROWTH-SUM(WS-SUBJ-IDX) =
+                       WS-SUBJ-GROWTH-SUM(WS-SUBJ-IDX) +
+                       (LG-COGNITIVE-LOAD -
+                           WS-SUBJ-PREV-LOAD(WS-SUBJ-IDX))
+                   ADD 1 TO WS-GROWTH-COUNT
+                   ADD 1 TO WS-SUBJ-GROWTH-COUNT(WS-SUBJ-IDX)
+               END-IF
+               MOVE LG-CYCLE-NBR
+                   TO WS-SUBJ-PREV-CYCLE-NBR(WS-SUBJ-IDX)
+               MOVE LG-COGNITIVE-LOAD
+                   TO WS-SUBJ-PREV-LOAD(WS-SUBJ-IDX)
+
+               IF LG-GOTO-1-VIBES
+                   ADD 1 TO WS-GOTO1-COUNT
+                   ADD 1 TO WS-SUBJ-GOTO1-COUNT(WS-SUBJ-IDX)
+               ELSE
+                   ADD 1 TO WS-GOTO2-COUNT
+                   ADD 1 TO WS-SUBJ-GOTO2-COUNT(WS-SUBJ-IDX)
+               END-IF
+
+               IF LG-EVIDENCE-UNSUPPORTED
+                   ADD 1 TO WS-UNSUPPORTED-COUNT
+                   ADD 1 TO WS-SUBJ-UNSUPP-COUNT(WS-SUBJ-IDX)
+               END-IF
+
+               PERFORM 1150-TALLY-EXCUSE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1120-FIND-OR-ADD-SUBJECT - LOCATE THIS RECORD'S SUBJECT-CODE   *
+      *                            IN WS-SUBJECT-TABLE, ADDING A NEW   *
+      *                            ENTRY THE FIRST TIME IT'S SEEN.     *
+      *                            LEAVES WS-SUBJ-IDX POINTING AT THE  *
+      *                            ENTRY FOR THIS RECORD, OR ZERO IF   *
+      *                            THIS IS AN UNSEEN SUBJECT AND THE   *
+      *                            10-ENTRY TABLE IS ALREADY FULL -    *
+      *                            THE CALLER MUST NOT INDEX THE       *
+      *                            TABLE WITH A ZERO SUBSCRIPT.        *
+      *----------------------------------------------------------------*
+       1120-FIND-OR-ADD-SUBJECT.
+           MOVE 'N' TO WS-SUBJ-MATCH-SW
+           IF WS-SUBJECT-COUNT > 0
+               PERFORM 1125-SUBJECT-MATCH-TEST
+                   VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-SUBJECT-COUNT
+                       OR WS-SUBJ-MATCHED
+           END-IF
+           IF NOT WS-SUBJ-MATCHED
+               IF WS-SUBJECT-COUNT < 10
+                   ADD 1 TO WS-SUBJECT-COUNT
+                   MOVE WS-SUBJECT-COUNT TO WS-SUBJ-IDX
+                   MOVE LG-SUBJECT-CODE TO WS-SUBJ-CODE(WS-SUBJ-IDX)
+               ELSE
+                   MOVE 0 TO WS-SUBJ-IDX
+               END-IF
+           END-IF
+           .
+
+       1125-SUBJECT-MATCH-TEST.
+           IF WS-SUBJ-CODE(WS-SUBJ-IDX) = LG-SUBJECT-CODE
+               MOVE 'Y' TO WS-SUBJ-MATCH-SW
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1150-TALLY-EXCUSE - MAINTAIN THE DISTINCT-EXCUSE FREQUENCY     *
+      *                     TABLE FOR THIS RECORD'S SUBJECT-CODE AND   *
+      *                     EXCUSE TEXT.                               *
+      *----------------------------------------------------------------*
+       1150-TALLY-EXCUSE.
+           MOVE 'N' TO WS-EF-MATCH-SW
+           IF WS-EXCUSE-FREQ-COUNT > 0
+               PERFORM 1155-EXCUSE-MATCH-TEST
+                   VARYING WS-EF-IDX FROM 1 BY 1
+                   UNTIL WS-EF-IDX > WS-EXCUSE-FREQ-COUNT
+                       OR WS-EF-MATCHED
+           END-IF
+           IF NOT WS-EF-MATCHED AND WS-EXCUSE-FREQ-COUNT < 50
+               ADD 1 TO WS-EXCUSE-FREQ-COUNT
+               MOVE LG-SUBJECT-CODE
+                   TO WS-EF-SUBJECT-CODE(WS-EXCUSE-FREQ-COUNT)
+               MOVE LG-EXCUSE-TEXT
+                   TO WS-EF-EXCUSE-TEXT(WS-EXCUSE-FREQ-COUNT)
+               MOVE 1 TO WS-EF-COUNT(WS-EXCUSE-FREQ-COUNT)
+           END-IF
+           .
+
+       1155-EXCUSE-MATCH-TEST.
+           IF WS-EF-SUBJECT-CODE(WS-EF-IDX) = LG-SUBJECT-CODE
+                   AND WS-EF-EXCUSE-TEXT(WS-EF-IDX) = LG-EXCUSE-TEXT
+               MOVE 'Y' TO WS-EF-MATCH-SW
+               ADD 1 TO WS-EF-COUNT(WS-EF-IDX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 9000-PRINT-SUMMARY - ALL-SUBJECTS TOTALS FOLLOWED BY A         *
+      *                      PER-SUBJECT BREAKDOWN, SO A SHARED WEEKLY *
+      *                      LEDGER NEVER REPORTS ONE SUBJECT'S        *
+      *                      NUMBERS BLENDED INTO ANOTHER'S.           *
+      *----------------------------------------------------------------*
+       9000-PRINT-SUMMARY.
+           IF WS-GROWTH-COUNT > 0
+               COMPUTE WS-AVG-GROWTH =
+                   WS-GROWTH-SUM / WS-GROWTH-COUNT
+           ELSE
+               MOVE 0 TO WS-AVG-GROWTH
+           END-IF
+
+           PERFORM 9050-FIND-TOP-EXCUSE
+
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' CYCLES SUMMARIZED (ALL SUBJECTS): ' WS-RECORD-COUNT
+           DISPLAY ' '
+           DISPLAY ' AVG COGNITIVE-LOAD GROWTH/CYCLE (ALL SUBJECTS): '
+                   WS-AVG-GROWTH
+           DISPLAY ' '
+           DISPLAY ' RESOLUTION SPLIT (ALL SUBJECTS):'
+           DISPLAY '   GO TO 1 (RESTART FROM VIBES): ' WS-GOTO1-COUNT
+           DISPLAY '   GO TO 2 (FALL BACK TO DENIAL): ' WS-GOTO2-COUNT
+           DISPLAY ' '
+           DISPLAY ' EVIDENCE-UNSUPPORTED HEADLINES (ALL SUBJECTS): '
+                   WS-UNSUPPORTED-COUNT
+           DISPLAY WS-SEPARATOR
+
+           IF WS-SUBJECT-COUNT > 0
+               PERFORM 9060-PRINT-SUBJECT-BREAKDOWN
+                   VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-SUBJECT-COUNT
+           ELSE
+               DISPLAY ' '
+               DISPLAY ' (NO CYCLES READ)'
+           END-IF
+
+           IF WS-SUBJ-OVERFLOW-COUNT > 0
+               DISPLAY ' '
+               DISPLAY ' *** ' WS-SUBJ-OVERFLOW-COUNT ' CYCLE(S) FOR '
+               DISPLAY '     SUBJECT-CODES BEYOND THE 10-SUBJECT'
+               DISPLAY '     BREAKDOWN LIMIT WERE NOT TALLIED. ***'
+           END-IF
+           DISPLAY WS-SEPARATOR
+           .
+
+      *----------------------------------------------------------------*
+      * 9050-FIND-TOP-EXCUSE - FOR EACH SUBJECT SEEN, FIND ITS OWN     *
+      *                        MOST-FREQUENT EXCUSE IN THE FREQUENCY   *
+      *                        TABLE.                                  *
+      *----------------------------------------------------------------*
+       9050-FIND-TOP-EXCUSE.
+           IF WS-SUBJECT-COUNT > 0
+               PERFORM 9052-FIND-SUBJECT-TOP-EXCUSE
+                   VARYING WS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-SUBJ-IDX > WS-SUBJECT-COUNT
+           END-IF
+           .
+
+       9052-FIND-SUBJECT-TOP-EXCUSE.
+           MOVE 0 TO WS-SUBJ-TOP-EF-IDX(WS-SUBJ-IDX)
+           MOVE 0 TO WS-SUBJ-TOP-COUNT(WS-SUBJ-IDX)
+           IF WS-EXCUSE-FREQ-COUNT > 0
+               PERFORM 9055-TEST-TOP-EXCUSE
+                   VARYING WS-EF-IDX FROM 1 BY 1
+                   UNTIL WS-EF-IDX > WS-EXCUSE-FREQ-COUNT
+           END-IF
+           .
+
+       9055-TEST-TOP-EXCUSE.
+           IF WS-EF-SUBJECT-CODE(WS-EF-IDX) = WS-SUBJ-CODE(WS-SUBJ-IDX)
+                   AND WS-EF-COUNT(WS-EF-IDX) >
+                       WS-SUBJ-TOP-COUNT(WS-SUBJ-IDX)
+               MOVE WS-EF-IDX TO WS-SUBJ-TOP-EF-IDX(WS-SUBJ-IDX)
+               MOVE WS-EF-COUNT(WS-EF-IDX)
+                   TO WS-SUBJ-TOP-COUNT(WS-SUBJ-IDX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 9060-PRINT-SUBJECT-BREAKDOWN - ONE SUBJECT'S CYCLE COUNT, AVG  *
+      *                                GROWTH, TOP EXCUSE, AND GO TO   *
+      *                                SPLIT.                          *
+      *----------------------------------------------------------------*
+       9060-PRINT-SUBJECT-BREAKDOWN.
+           IF WS-SUBJ-GROWTH-COUNT(WS-SUBJ-IDX) > 0
+               COMPUTE WS-SUBJ-AVG-GROWTH =
+                   WS-SUBJ-GROWTH-SUM(WS-SUBJ-IDX) /
+                   WS-SUBJ-GROWTH-COUNT(WS-SUBJ-IDX)
+           ELSE
+               MOVE 0 TO WS-SUBJ-AVG-GROWTH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY ' SUBJECT: ' WS-SUBJ-CODE(WS-SUBJ-IDX)
+           DISPLAY '   CYCLES SUMMARIZED: '
+               WS-SUBJ-CYCLE-COUNT(WS-SUBJ-IDX)
+           DISPLAY '   AVG COGNITIVE-LOAD GROWTH PER CYCLE: '
+               WS-SUBJ-AVG-GROWTH
+           IF WS-SUBJ-TOP-EF-IDX(WS-SUBJ-IDX) > 0
+               DISPLAY '   MOST FREQUENT EXCUSE: "'
+                   WS-EF-EXCUSE-TEXT(WS-SUBJ-TOP-EF-IDX(WS-SUBJ-IDX))
+                   '"'
+               DISPLAY '     FIRED '
+                   WS-SUBJ-TOP-COUNT(WS-SUBJ-IDX) ' TIME(S)'
+           ELSE
+               DISPLAY '   MOST FREQUENT EXCUSE: (NONE)'
+           END-IF
+           DISPLAY '   GO TO 1 (RESTART FROM VIBES): '
+               WS-SUBJ-GOTO1-COUNT(WS-SUBJ-IDX)
+           DISPLAY '   GO TO 2 (FALL BACK TO DENIAL): '
+               WS-SUBJ-GOTO2-COUNT(WS-SUBJ-IDX)
+           DISPLAY '   EVIDENCE-UNSUPPORTED HEADLINES: '
+               WS-SUBJ-UNSUPP-COUNT(WS-SUBJ-IDX)
+           .
+
+      *----------------------------------------------------------------*
+      * 9900-ABORT-FILE-ERROR - AUDIT-LEDGER-FILE DIDN'T OPEN CLEAN.   *
+      *                         THERE'S NO REPORT TO PRINT WITHOUT     *
+      *                         IT, SO DUMP THE FILE STATUS AND        *
+      *                         TERMINATE WITH A NONZERO RETURN-CODE   *
+      *                         FOR THE JCL TO CATCH.                  *
+      *----------------------------------------------------------------*
+       9900-ABORT-FILE-ERROR.
+           DISPLAY WS-SEPARATOR
+           DISPLAY ' AIDENRPT: UNABLE TO OPEN AUDIT-LEDGER-FILE'
+           DISPLAY '           FILE STATUS: ' WS-LEDGER-STATUS
+           DISPLAY '           RUN TERMINATED.'
+           DISPLAY WS-SEPARATOR
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
